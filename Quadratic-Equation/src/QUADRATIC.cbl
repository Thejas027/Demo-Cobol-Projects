@@ -4,10 +4,56 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QR-INPUT-FILE ASSIGN TO "QUADIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QR-REPORT-FILE ASSIGN TO "QUADRPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QR-INTERFACE-FILE ASSIGN TO "QUADIF.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT QR-EXCEPTION-FILE ASSIGN TO "QUADEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  QR-INPUT-FILE.
+       01  QR-INPUT-RECORD            PIC X(80).
+
+       FD  QR-REPORT-FILE.
+       01  QR-REPORT-RECORD           PIC X(132).
+
+       FD  QR-EXCEPTION-FILE.
+       01  QR-EXCEPTION-RECORD        PIC X(100).
+
+       FD  QR-INTERFACE-FILE.
+       01  QR-INTERFACE-RECORD.
+           05  QIF-RECORD-TYPE         PIC X(01).
+               88  QIF-TYPE-TWO-REAL       VALUE "T".
+               88  QIF-TYPE-ONE-ROOT       VALUE "O".
+               88  QIF-TYPE-COMPLEX        VALUE "C".
+           05  QIF-A                   PIC -9(5).9(4).
+           05  QIF-B                   PIC -9(5).9(4).
+           05  QIF-C                   PIC -9(5).9(4).
+           05  QIF-DISCRIMINANT        PIC -9(10).9(4).
+           05  QIF-ROOT-DATA           PIC X(22).
+           05  QIF-TWO-REAL-ROOTS REDEFINES QIF-ROOT-DATA.
+               10  QIF-ROOT1               PIC -9(5).9(4).
+               10  QIF-ROOT2               PIC -9(5).9(4).
+           05  QIF-ONE-ROOT-DATA REDEFINES QIF-ROOT-DATA.
+               10  QIF-SINGLE-ROOT         PIC -9(5).9(4).
+               10  FILLER                  PIC X(11).
+           05  QIF-COMPLEX-ROOTS REDEFINES QIF-ROOT-DATA.
+               10  QIF-REAL-PART            PIC -9(5).9(4).
+               10  QIF-IMAG-PART            PIC -9(5).9(4).
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
        01 WS-A                    PIC S9(5)V9(4).
        01 WS-B                    PIC S9(5)V9(4).
@@ -16,39 +62,381 @@
        01 WS-SQRT-DISCRIMINANT    PIC 9(10)V9(6).
        01 WS-ROOT1                PIC S9(5)V9(4).
        01 WS-ROOT2                PIC S9(5)V9(4).
+       01 WS-REAL-PART            PIC S9(5)V9(4).
+       01 WS-IMAG-PART            PIC S9(5)V9(4).
        01 WS-NUMERATOR1           PIC S9(10)V9(4).
        01 WS-NUMERATOR2           PIC S9(10)V9(4).
        01 WS-DENOMINATOR          PIC S9(5)V9(4).
        01 WS-TEMP                 PIC 9(10)V9(6).
        01 WS-STATUS               PIC 9(1) VALUE 0.
+       01 WS-AUDIT-STATUS         PIC X(2).
        01 WS-CHOICE               PIC 9(1).
        01 WS-ANOTHER              PIC X(1).
-       
+
+       01 WS-ROOT-CASE            PIC X(1).
+           88 CASE-TWO-REAL           VALUE 'T'.
+           88 CASE-ONE-ROOT           VALUE 'O'.
+           88 CASE-COMPLEX            VALUE 'C'.
+
+       01 WS-RUN-MODE-FIELDS.
+           05 WS-PARM-LINE            PIC X(80).
+           05 WS-RUN-MODE             PIC X(5).
+               88 WS-BATCH-MODE           VALUE "BATCH".
+           05 WS-INTERFACE-FLAG       PIC X(9).
+               88 WS-INTERFACE-MODE       VALUE "INTERFACE".
+
+       01 WS-BATCH-FIELDS.
+           05 WS-EOF-SWITCH           PIC X(1) VALUE 'N'.
+               88 WS-EOF-YES              VALUE 'Y'.
+           05 WS-BATCH-RECORD-COUNT   PIC 9(5) VALUE 0.
+           05 WS-BATCH-REJECT-COUNT   PIC 9(5) VALUE 0.
+           05 WS-IN-A-TEXT            PIC X(15).
+           05 WS-IN-B-TEXT            PIC X(15).
+           05 WS-IN-C-TEXT            PIC X(15).
+           05 WS-BATCH-VALID-SWITCH   PIC X(1) VALUE 'Y'.
+               88 WS-BATCH-VALID          VALUE 'Y'.
+               88 WS-BATCH-INVALID        VALUE 'N'.
+           05 WS-BATCH-REJECT-REASON  PIC X(30).
+
+       01 WS-VERIFY-FIELDS.
+           05 WS-VERIFY-ROOT          PIC S9(5)V9(4).
+           05 WS-VERIFY-RESULT        PIC S9(10)V9(4).
+           05 WS-VERIFY-TOLERANCE     PIC S9(3)V9(4) VALUE 0.01.
+
+       01 WS-REPORT-EDIT-FIELDS.
+           05 WS-A-EDIT               PIC -9(5).9(4).
+           05 WS-B-EDIT               PIC -9(5).9(4).
+           05 WS-C-EDIT               PIC -9(5).9(4).
+           05 WS-DISCRIMINANT-EDIT    PIC -9(10).9(4).
+           05 WS-ROOT1-EDIT           PIC -9(5).9(4).
+           05 WS-ROOT2-EDIT           PIC -9(5).9(4).
+           05 WS-VERIFY-ROOT-EDIT     PIC -9(5).9(4).
+           05 WS-VERIFY-RESULT-EDIT   PIC -9(10).9(4).
+
+       01 WS-SUMMARY-FIELDS.
+           05 WS-COUNT-TWO-REAL       PIC 9(5) VALUE 0.
+           05 WS-COUNT-ONE-ROOT       PIC 9(5) VALUE 0.
+           05 WS-COUNT-COMPLEX        PIC 9(5) VALUE 0.
+           05 WS-MIN-DISCRIMINANT     PIC S9(10)V9(4) VALUE 0.
+           05 WS-MAX-DISCRIMINANT     PIC S9(10)V9(4) VALUE 0.
+           05 WS-FIRST-RECORD-SWITCH  PIC X(1) VALUE 'Y'.
+               88 WS-FIRST-RECORD-YES     VALUE 'Y'.
+
+       01 WS-SUMMARY-EDIT-FIELDS.
+           05 WS-MIN-DISCRIMINANT-EDIT PIC -9(10).9(4).
+           05 WS-MAX-DISCRIMINANT-EDIT PIC -9(10).9(4).
+
+       01 WS-RUN-DATE-TEXT            PIC X(26).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL WS-ANOTHER = 'N' OR WS-ANOTHER = 'n'
-               PERFORM GET-COEFFICIENTS
-               PERFORM CALCULATE-DISCRIMINANT
-               
-               IF WS-DISCRIMINANT > 0
-                   PERFORM TWO-REAL-ROOTS
-               ELSE IF WS-DISCRIMINANT = 0
-                   PERFORM ONE-ROOT
-               ELSE
-                   PERFORM COMPLEX-ROOTS
+           PERFORM DETERMINE-RUN-MODE.
+
+           PERFORM OPEN-AUDIT-FILE.
+
+           IF WS-BATCH-MODE
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               MOVE SPACE TO WS-ANOTHER
+               PERFORM UNTIL WS-ANOTHER = 'N' OR WS-ANOTHER = 'n'
+                   PERFORM GET-COEFFICIENTS
+                   PERFORM SOLVE-EQUATION
+
+                   DISPLAY " "
+                   DISPLAY "Do you want to calculate another quadratic "
+                   DISPLAY "equation? (Y/N): "
+                   ACCEPT WS-ANOTHER
+               END-PERFORM
+
+               DISPLAY " "
+               DISPLAY "Thank you for using Quadratic Equation Solver!"
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO WS-PARM-LINE.
+           ACCEPT WS-PARM-LINE FROM COMMAND-LINE.
+           UNSTRING WS-PARM-LINE DELIMITED BY SPACE
+               INTO WS-RUN-MODE WS-INTERFACE-FLAG.
+
+       SOLVE-EQUATION.
+           PERFORM CALCULATE-DISCRIMINANT.
+
+           IF WS-DISCRIMINANT > 0
+               MOVE 'T' TO WS-ROOT-CASE
+               PERFORM TWO-REAL-ROOTS
+               PERFORM VERIFY-ROOTS
+           ELSE IF WS-DISCRIMINANT = 0
+               MOVE 'O' TO WS-ROOT-CASE
+               PERFORM ONE-ROOT
+               PERFORM VERIFY-ROOTS
+           ELSE
+               MOVE 'C' TO WS-ROOT-CASE
+               PERFORM COMPLEX-ROOTS
+           END-IF
+           END-IF.
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+       BATCH-PROCEDURE.
+           OPEN INPUT QR-INPUT-FILE.
+           OPEN OUTPUT QR-REPORT-FILE.
+           OPEN OUTPUT QR-EXCEPTION-FILE.
+
+           IF WS-INTERFACE-MODE
+               OPEN OUTPUT QR-INTERFACE-FILE
+           END-IF.
+
+           PERFORM PROCESS-BATCH-RECORD UNTIL WS-EOF-YES.
+
+           PERFORM WRITE-SUMMARY-REPORT.
+
+           CLOSE QR-INPUT-FILE.
+           CLOSE QR-REPORT-FILE.
+           CLOSE QR-EXCEPTION-FILE.
+
+           IF WS-INTERFACE-MODE
+               CLOSE QR-INTERFACE-FILE
+           END-IF.
+
+           DISPLAY "BATCH RUN COMPLETE - " WS-BATCH-RECORD-COUNT
+               " EQUATION(S) PROCESSED, " WS-BATCH-REJECT-COUNT
+               " REJECTED.".
+
+       PROCESS-BATCH-RECORD.
+           READ QR-INPUT-FILE INTO QR-INPUT-RECORD
+               AT END
+                   SET WS-EOF-YES TO TRUE
+               NOT AT END
+                   PERFORM PARSE-INPUT-RECORD
+                   PERFORM VALIDATE-BATCH-RECORD
+                   IF WS-BATCH-VALID
+                       PERFORM SOLVE-EQUATION
+                       PERFORM WRITE-REPORT-LINE
+                       PERFORM TALLY-BATCH-STATISTICS
+                       IF WS-INTERFACE-MODE
+                           PERFORM WRITE-INTERFACE-RECORD
+                       END-IF
+                       ADD 1 TO WS-BATCH-RECORD-COUNT
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-RECORD
+                       ADD 1 TO WS-BATCH-REJECT-COUNT
+                   END-IF
+           END-READ.
+
+       VALIDATE-BATCH-RECORD.
+           SET WS-BATCH-VALID TO TRUE.
+           MOVE SPACES TO WS-BATCH-REJECT-REASON.
+
+           IF FUNCTION TEST-NUMVAL(WS-IN-A-TEXT) NOT = 0
+               SET WS-BATCH-INVALID TO TRUE
+               MOVE "COEFFICIENT A NOT NUMERIC" TO
+                   WS-BATCH-REJECT-REASON
+           END-IF.
+
+           IF WS-BATCH-VALID
+               IF FUNCTION TEST-NUMVAL(WS-IN-B-TEXT) NOT = 0
+                   SET WS-BATCH-INVALID TO TRUE
+                   MOVE "COEFFICIENT B NOT NUMERIC" TO
+                       WS-BATCH-REJECT-REASON
                END-IF
+           END-IF.
+
+           IF WS-BATCH-VALID
+               IF FUNCTION TEST-NUMVAL(WS-IN-C-TEXT) NOT = 0
+                   SET WS-BATCH-INVALID TO TRUE
+                   MOVE "COEFFICIENT C NOT NUMERIC" TO
+                       WS-BATCH-REJECT-REASON
                END-IF
-               
-               DISPLAY " "
-               DISPLAY "Do you want to calculate another quadratic "
-               DISPLAY "equation? (Y/N): "
-               ACCEPT WS-ANOTHER
-           END-PERFORM.
-           
-           DISPLAY " "
-           DISPLAY "Thank you for using Quadratic Equation Solver!"
-           STOP RUN.
-       
+           END-IF.
+
+           IF WS-BATCH-VALID
+               COMPUTE WS-A = FUNCTION NUMVAL(WS-IN-A-TEXT)
+               COMPUTE WS-B = FUNCTION NUMVAL(WS-IN-B-TEXT)
+               COMPUTE WS-C = FUNCTION NUMVAL(WS-IN-C-TEXT)
+               IF WS-A = 0
+                   SET WS-BATCH-INVALID TO TRUE
+                   MOVE "COEFFICIENT A IS ZERO" TO
+                       WS-BATCH-REJECT-REASON
+               END-IF
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO QR-EXCEPTION-RECORD.
+           STRING "A=" WS-IN-A-TEXT " B=" WS-IN-B-TEXT
+               " C=" WS-IN-C-TEXT " REASON=" WS-BATCH-REJECT-REASON
+               DELIMITED BY SIZE INTO QR-EXCEPTION-RECORD.
+           WRITE QR-EXCEPTION-RECORD.
+
+       WRITE-INTERFACE-RECORD.
+           MOVE WS-A TO QIF-A.
+           MOVE WS-B TO QIF-B.
+           MOVE WS-C TO QIF-C.
+           MOVE WS-DISCRIMINANT TO QIF-DISCRIMINANT.
+           MOVE SPACES TO QIF-ROOT-DATA.
+
+           EVALUATE TRUE
+               WHEN CASE-TWO-REAL
+                   SET QIF-TYPE-TWO-REAL TO TRUE
+                   MOVE WS-ROOT1 TO QIF-ROOT1
+                   MOVE WS-ROOT2 TO QIF-ROOT2
+               WHEN CASE-ONE-ROOT
+                   SET QIF-TYPE-ONE-ROOT TO TRUE
+                   MOVE WS-ROOT1 TO QIF-SINGLE-ROOT
+               WHEN CASE-COMPLEX
+                   SET QIF-TYPE-COMPLEX TO TRUE
+                   MOVE WS-REAL-PART TO QIF-REAL-PART
+                   MOVE WS-IMAG-PART TO QIF-IMAG-PART
+           END-EVALUATE.
+
+           WRITE QR-INTERFACE-RECORD.
+
+       TALLY-BATCH-STATISTICS.
+           EVALUATE TRUE
+               WHEN CASE-TWO-REAL
+                   ADD 1 TO WS-COUNT-TWO-REAL
+               WHEN CASE-ONE-ROOT
+                   ADD 1 TO WS-COUNT-ONE-ROOT
+               WHEN CASE-COMPLEX
+                   ADD 1 TO WS-COUNT-COMPLEX
+           END-EVALUATE.
+
+           IF WS-FIRST-RECORD-YES
+               MOVE WS-DISCRIMINANT TO WS-MIN-DISCRIMINANT
+               MOVE WS-DISCRIMINANT TO WS-MAX-DISCRIMINANT
+               MOVE 'N' TO WS-FIRST-RECORD-SWITCH
+           ELSE
+               IF WS-DISCRIMINANT < WS-MIN-DISCRIMINANT
+                   MOVE WS-DISCRIMINANT TO WS-MIN-DISCRIMINANT
+               END-IF
+               IF WS-DISCRIMINANT > WS-MAX-DISCRIMINANT
+                   MOVE WS-DISCRIMINANT TO WS-MAX-DISCRIMINANT
+               END-IF
+           END-IF.
+
+       WRITE-SUMMARY-REPORT.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE-TEXT.
+           MOVE WS-MIN-DISCRIMINANT TO WS-MIN-DISCRIMINANT-EDIT.
+           MOVE WS-MAX-DISCRIMINANT TO WS-MAX-DISCRIMINANT-EDIT.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "===== QUADRATIC-ROOTS BATCH SUMMARY ====="
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "RUN DATE/TIME: " WS-RUN-DATE-TEXT "  PAGE: 0001"
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "RECORDS PROCESSED = " WS-BATCH-RECORD-COUNT
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "RECORDS REJECTED = " WS-BATCH-REJECT-COUNT
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "TWO REAL ROOTS = " WS-COUNT-TWO-REAL
+               "   ONE ROOT = " WS-COUNT-ONE-ROOT
+               "   COMPLEX ROOTS = " WS-COUNT-COMPLEX
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
+           IF WS-BATCH-RECORD-COUNT > 0
+               MOVE SPACES TO QR-REPORT-RECORD
+               STRING "MIN DISCRIMINANT = " WS-MIN-DISCRIMINANT-EDIT
+                   "   MAX DISCRIMINANT = " WS-MAX-DISCRIMINANT-EDIT
+                   DELIMITED BY SIZE INTO QR-REPORT-RECORD
+               WRITE QR-REPORT-RECORD
+           END-IF.
+
+       PARSE-INPUT-RECORD.
+           UNSTRING QR-INPUT-RECORD DELIMITED BY ","
+               INTO WS-IN-A-TEXT WS-IN-B-TEXT WS-IN-C-TEXT.
+
+       WRITE-REPORT-LINE.
+           MOVE WS-A TO WS-A-EDIT.
+           MOVE WS-B TO WS-B-EDIT.
+           MOVE WS-C TO WS-C-EDIT.
+           MOVE WS-DISCRIMINANT TO WS-DISCRIMINANT-EDIT.
+           MOVE SPACES TO QR-REPORT-RECORD.
+
+           EVALUATE TRUE
+               WHEN CASE-TWO-REAL
+                   MOVE WS-ROOT1 TO WS-ROOT1-EDIT
+                   MOVE WS-ROOT2 TO WS-ROOT2-EDIT
+                   STRING "A=" WS-A-EDIT " B=" WS-B-EDIT
+                       " C=" WS-C-EDIT
+                       " DISCRIMINANT=" WS-DISCRIMINANT-EDIT
+                       " ROOT1=" WS-ROOT1-EDIT
+                       " ROOT2=" WS-ROOT2-EDIT
+                       DELIMITED BY SIZE INTO QR-REPORT-RECORD
+               WHEN CASE-ONE-ROOT
+                   MOVE WS-ROOT1 TO WS-ROOT1-EDIT
+                   STRING "A=" WS-A-EDIT " B=" WS-B-EDIT
+                       " C=" WS-C-EDIT
+                       " DISCRIMINANT=" WS-DISCRIMINANT-EDIT
+                       " ROOT=" WS-ROOT1-EDIT
+                       DELIMITED BY SIZE INTO QR-REPORT-RECORD
+               WHEN CASE-COMPLEX
+                   STRING "A=" WS-A-EDIT " B=" WS-B-EDIT
+                       " C=" WS-C-EDIT
+                       " DISCRIMINANT=" WS-DISCRIMINANT-EDIT
+                       " COMPLEX ROOTS"
+                       DELIMITED BY SIZE INTO QR-REPORT-RECORD
+           END-EVALUATE.
+
+           WRITE QR-REPORT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE "QUADRATIC-ROOTS" TO AUD-PROGRAM-ID.
+
+           MOVE WS-A TO WS-A-EDIT.
+           MOVE WS-B TO WS-B-EDIT.
+           MOVE WS-C TO WS-C-EDIT.
+           MOVE SPACES TO AUD-INPUT-TEXT.
+           STRING "A=" WS-A-EDIT " B=" WS-B-EDIT " C=" WS-C-EDIT
+               DELIMITED BY SIZE INTO AUD-INPUT-TEXT.
+
+           MOVE SPACES TO AUD-RESULT-TEXT.
+           EVALUATE TRUE
+               WHEN CASE-TWO-REAL
+                   MOVE WS-ROOT1 TO WS-ROOT1-EDIT
+                   MOVE WS-ROOT2 TO WS-ROOT2-EDIT
+                   STRING "ROOT1=" WS-ROOT1-EDIT
+                       " ROOT2=" WS-ROOT2-EDIT
+                       DELIMITED BY SIZE INTO AUD-RESULT-TEXT
+               WHEN CASE-ONE-ROOT
+                   MOVE WS-ROOT1 TO WS-ROOT1-EDIT
+                   STRING "ROOT=" WS-ROOT1-EDIT
+                       DELIMITED BY SIZE INTO AUD-RESULT-TEXT
+               WHEN CASE-COMPLEX
+                   MOVE WS-REAL-PART TO WS-ROOT1-EDIT
+                   MOVE WS-IMAG-PART TO WS-ROOT2-EDIT
+                   STRING "REAL=" WS-ROOT1-EDIT
+                       " IMAG=" WS-ROOT2-EDIT
+                       DELIMITED BY SIZE INTO AUD-RESULT-TEXT
+           END-EVALUATE.
+
+           WRITE AUDIT-RECORD.
+
        GET-COEFFICIENTS.
            DISPLAY " ".
            DISPLAY "===== QUADRATIC EQUATION SOLVER =====".
@@ -70,52 +458,105 @@
        
        CALCULATE-DISCRIMINANT.
            COMPUTE WS-TEMP = WS-B * WS-B.
-           COMPUTE WS-DISCRIMINANT = WS-TEMP - (4 * WS-A * WS-C).
+           COMPUTE WS-DISCRIMINANT = WS-TEMP - (WS-A * WS-C * 4).
        
        TWO-REAL-ROOTS.
-           DISPLAY " ".
-           DISPLAY "Discriminant = " WS-DISCRIMINANT.
-           DISPLAY "The equation has two distinct real roots."
-           DISPLAY " ".
-           
+           IF NOT WS-BATCH-MODE
+               DISPLAY " "
+               DISPLAY "Discriminant = " WS-DISCRIMINANT
+               DISPLAY "The equation has two distinct real roots."
+               DISPLAY " "
+           END-IF.
+
            PERFORM CALCULATE-SQUARE-ROOT.
-           
+
            COMPUTE WS-NUMERATOR1 = -WS-B + WS-SQRT-DISCRIMINANT.
            COMPUTE WS-NUMERATOR2 = -WS-B - WS-SQRT-DISCRIMINANT.
            COMPUTE WS-DENOMINATOR = 2 * WS-A.
-           
+
            COMPUTE WS-ROOT1 = WS-NUMERATOR1 / WS-DENOMINATOR.
            COMPUTE WS-ROOT2 = WS-NUMERATOR2 / WS-DENOMINATOR.
-           
-           DISPLAY "Root 1 (x1) = " WS-ROOT1.
-           DISPLAY "Root 2 (x2) = " WS-ROOT2.
-       
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Root 1 (x1) = " WS-ROOT1
+               DISPLAY "Root 2 (x2) = " WS-ROOT2
+           END-IF.
+
        ONE-ROOT.
-           DISPLAY " ".
-           DISPLAY "Discriminant = 0".
-           DISPLAY "The equation has one repeated real root."
-           DISPLAY " ".
-           
+           IF NOT WS-BATCH-MODE
+               DISPLAY " "
+               DISPLAY "Discriminant = 0"
+               DISPLAY "The equation has one repeated real root."
+               DISPLAY " "
+           END-IF.
+
            COMPUTE WS-DENOMINATOR = 2 * WS-A.
            COMPUTE WS-ROOT1 = -WS-B / WS-DENOMINATOR.
-           
-           DISPLAY "Root (x) = " WS-ROOT1.
-       
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Root (x) = " WS-ROOT1
+           END-IF.
+
+       VERIFY-ROOTS.
+           MOVE WS-ROOT1 TO WS-VERIFY-ROOT.
+           PERFORM CHECK-ROOT.
+
+           IF CASE-TWO-REAL
+               MOVE WS-ROOT2 TO WS-VERIFY-ROOT
+               PERFORM CHECK-ROOT
+           END-IF.
+
+       CHECK-ROOT.
+           COMPUTE WS-VERIFY-RESULT =
+               (WS-A * WS-VERIFY-ROOT * WS-VERIFY-ROOT)
+               + (WS-B * WS-VERIFY-ROOT) + WS-C.
+
+           IF FUNCTION ABS(WS-VERIFY-RESULT) > WS-VERIFY-TOLERANCE
+               IF WS-BATCH-MODE
+                   PERFORM WRITE-VERIFY-FAILURE-LINE
+               ELSE
+                   DISPLAY " "
+                   DISPLAY "ROOT VERIFICATION FAILED - CHECK PRECISION"
+                   DISPLAY "  ROOT = " WS-VERIFY-ROOT
+                       " RESIDUAL = " WS-VERIFY-RESULT
+               END-IF
+           END-IF.
+
+       WRITE-VERIFY-FAILURE-LINE.
+           MOVE WS-A TO WS-A-EDIT.
+           MOVE WS-B TO WS-B-EDIT.
+           MOVE WS-C TO WS-C-EDIT.
+           MOVE WS-VERIFY-ROOT TO WS-VERIFY-ROOT-EDIT.
+           MOVE WS-VERIFY-RESULT TO WS-VERIFY-RESULT-EDIT.
+           MOVE SPACES TO QR-REPORT-RECORD.
+           STRING "*** ROOT VERIFICATION FAILED - A=" WS-A-EDIT
+               " B=" WS-B-EDIT " C=" WS-C-EDIT
+               " ROOT=" WS-VERIFY-ROOT-EDIT
+               " RESIDUAL=" WS-VERIFY-RESULT-EDIT
+               DELIMITED BY SIZE INTO QR-REPORT-RECORD.
+           WRITE QR-REPORT-RECORD.
+
        COMPLEX-ROOTS.
-           DISPLAY " ".
-           DISPLAY "Discriminant = " WS-DISCRIMINANT.
-           DISPLAY "The equation has two complex conjugate roots."
-           DISPLAY " ".
-           
+           IF NOT WS-BATCH-MODE
+               DISPLAY " "
+               DISPLAY "Discriminant = " WS-DISCRIMINANT
+               DISPLAY "The equation has two complex conjugate roots."
+               DISPLAY " "
+           END-IF.
+
            PERFORM CALCULATE-SQUARE-ROOT.
-           
+
            COMPUTE WS-NUMERATOR1 = -WS-B.
            COMPUTE WS-DENOMINATOR = 2 * WS-A.
-           
-           DISPLAY "Root 1 (x1) = " WS-NUMERATOR1 / WS-DENOMINATOR
-               " + " WS-SQRT-DISCRIMINANT / WS-DENOMINATOR "i".
-           DISPLAY "Root 2 (x2) = " WS-NUMERATOR1 / WS-DENOMINATOR
-               " - " WS-SQRT-DISCRIMINANT / WS-DENOMINATOR "i".
+           COMPUTE WS-REAL-PART = WS-NUMERATOR1 / WS-DENOMINATOR.
+           COMPUTE WS-IMAG-PART = WS-SQRT-DISCRIMINANT / WS-DENOMINATOR.
+
+           IF NOT WS-BATCH-MODE
+               DISPLAY "Root 1 (x1) = " WS-REAL-PART " + "
+                   WS-IMAG-PART "i"
+               DISPLAY "Root 2 (x2) = " WS-REAL-PART " - "
+                   WS-IMAG-PART "i"
+           END-IF.
        
        CALCULATE-SQUARE-ROOT.
            MOVE WS-DISCRIMINANT TO WS-TEMP.
