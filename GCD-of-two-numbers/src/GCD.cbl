@@ -4,10 +4,47 @@
        
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
-       
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GCD-INPUT-FILE ASSIGN TO "GCDIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GCD-OUTPUT-FILE ASSIGN TO "GCDOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GCD-EXCEPTION-FILE ASSIGN TO "GCDEXC.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GCD-SUMMARY-FILE ASSIGN TO "GCDSUM.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT GCD-RESTART-FILE ASSIGN TO "GCDRST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
-       
+       FD  GCD-INPUT-FILE.
+       01  GCD-INPUT-RECORD           PIC X(40).
+
+       FD  GCD-OUTPUT-FILE.
+       01  GCD-OUTPUT-RECORD          PIC X(80).
+
+       FD  GCD-EXCEPTION-FILE.
+       01  GCD-EXCEPTION-RECORD       PIC X(80).
+
+       FD  GCD-SUMMARY-FILE.
+       01  GCD-SUMMARY-RECORD         PIC X(80).
+
+       FD  AUDIT-FILE.
+           COPY AUDITREC.
+
+       FD  GCD-RESTART-FILE.
+       01  GCD-RESTART-RECORD.
+           05  GCD-RESTART-TOTAL-READ     PIC 9(10).
+           05  GCD-RESTART-VALID-COUNT    PIC 9(10).
+           05  GCD-RESTART-REJECT-COUNT   PIC 9(10).
+
        WORKING-STORAGE SECTION.
        01  NUM1                   PIC 9(10).
        01  NUM2                   PIC 9(10).
@@ -16,33 +53,240 @@
        01  TEMP                   PIC 9(10).
        01  REMAINDER-VAL          PIC 9(10).
        01  RESULT-GCD             PIC 9(10).
+       01  RESULT-LCM             PIC 9(20).
+       01  LCM-PRODUCT            PIC 9(20).
        01  ANOTHER-CALCULATION    PIC X(1) VALUE 'Y'.
        01  INPUT-STATUS           PIC 9(1) VALUE 0.
-       
+       01  AUDIT-STATUS           PIC X(2).
+       01  RESTART-STATUS         PIC X(2).
+
+       01  RUN-MODE-FIELDS.
+           05  PARM-LINE              PIC X(80).
+           05  RUN-MODE               PIC X(5).
+               88  BATCH-MODE             VALUE "BATCH".
+
+       01  BATCH-FIELDS.
+           05  BATCH-EOF-SWITCH       PIC X(1) VALUE 'N'.
+               88  BATCH-EOF-YES          VALUE 'Y'.
+           05  BATCH-TOTAL-READ       PIC 9(10) VALUE 0.
+           05  BATCH-RECORD-COUNT     PIC 9(10) VALUE 0.
+           05  BATCH-REJECT-COUNT     PIC 9(10) VALUE 0.
+           05  BATCH-SKIP-COUNT       PIC 9(10) VALUE 0.
+           05  RESTART-LAST-COUNT     PIC 9(10) VALUE 0.
+           05  RESTART-LAST-VALID     PIC 9(10) VALUE 0.
+           05  RESTART-LAST-REJECT    PIC 9(10) VALUE 0.
+           05  IN-NUM1-TEXT           PIC X(15).
+           05  IN-NUM2-TEXT           PIC X(15).
+           05  IN-NUM1-SIGNED         PIC S9(10)V9(4).
+           05  IN-NUM2-SIGNED         PIC S9(10)V9(4).
+           05  BATCH-VALID-SWITCH     PIC X(1) VALUE 'Y'.
+               88  BATCH-PAIR-VALID       VALUE 'Y'.
+               88  BATCH-PAIR-INVALID     VALUE 'N'.
+           05  BATCH-REJECT-REASON    PIC X(30).
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM UNTIL ANOTHER-CALCULATION = 'N' 
-               OR ANOTHER-CALCULATION = 'n'
-               
-               PERFORM GET-INPUT
-               
-               IF INPUT-STATUS = 1
-                   PERFORM CALCULATE-GCD
-                   DISPLAY " "
-                   DISPLAY "==============================="
-                   DISPLAY "The GCD of " NUM1-ORIGINAL 
-                       " and " NUM2-ORIGINAL " is: " RESULT-GCD
-                   DISPLAY "==============================="
-                   DISPLAY " "
+           PERFORM DETERMINE-RUN-MODE.
+
+           PERFORM OPEN-AUDIT-FILE.
+
+           IF BATCH-MODE
+               PERFORM BATCH-PROCEDURE
+           ELSE
+               MOVE 'Y' TO ANOTHER-CALCULATION
+               PERFORM UNTIL ANOTHER-CALCULATION = 'N'
+                   OR ANOTHER-CALCULATION = 'n'
+
+                   PERFORM GET-INPUT
+
+                   IF INPUT-STATUS = 1
+                       PERFORM CALCULATE-GCD
+                       PERFORM CALCULATE-LCM
+                       PERFORM WRITE-AUDIT-RECORD
+                       DISPLAY " "
+                       DISPLAY "==============================="
+                       DISPLAY "The GCD of " NUM1-ORIGINAL
+                           " and " NUM2-ORIGINAL " is: " RESULT-GCD
+                           " - LCM is: " RESULT-LCM
+                       DISPLAY "==============================="
+                       DISPLAY " "
+                   END-IF
+
+                   DISPLAY "Calculate another GCD? (Y/N): "
+                   ACCEPT ANOTHER-CALCULATION
+               END-PERFORM
+
+               DISPLAY " "
+               DISPLAY "Thank you for using GCD Calculator!"
+           END-IF.
+
+           CLOSE AUDIT-FILE.
+
+           GOBACK.
+
+       OPEN-AUDIT-FILE.
+           OPEN EXTEND AUDIT-FILE.
+           IF AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF.
+
+       DETERMINE-RUN-MODE.
+           MOVE SPACES TO PARM-LINE.
+           ACCEPT PARM-LINE FROM COMMAND-LINE.
+           UNSTRING PARM-LINE DELIMITED BY SPACE
+               INTO RUN-MODE.
+
+       BATCH-PROCEDURE.
+           PERFORM READ-RESTART-CONTROL.
+
+           OPEN INPUT GCD-INPUT-FILE.
+
+           IF RESTART-LAST-COUNT > 0
+               OPEN EXTEND GCD-OUTPUT-FILE
+               OPEN EXTEND GCD-EXCEPTION-FILE
+               PERFORM SKIP-INPUT-RECORD
+                   UNTIL BATCH-EOF-YES
+                   OR BATCH-SKIP-COUNT NOT LESS THAN RESTART-LAST-COUNT
+               MOVE RESTART-LAST-COUNT TO BATCH-TOTAL-READ
+               MOVE RESTART-LAST-VALID TO BATCH-RECORD-COUNT
+               MOVE RESTART-LAST-REJECT TO BATCH-REJECT-COUNT
+           ELSE
+               OPEN OUTPUT GCD-OUTPUT-FILE
+               OPEN OUTPUT GCD-EXCEPTION-FILE
+           END-IF.
+
+           PERFORM PROCESS-BATCH-PAIR UNTIL BATCH-EOF-YES.
+
+           PERFORM WRITE-SUMMARY-FILE.
+
+           CLOSE GCD-INPUT-FILE.
+           CLOSE GCD-OUTPUT-FILE.
+           CLOSE GCD-EXCEPTION-FILE.
+
+       WRITE-SUMMARY-FILE.
+           OPEN OUTPUT GCD-SUMMARY-FILE.
+
+           MOVE SPACES TO GCD-SUMMARY-RECORD.
+           STRING "TOTAL RECORDS PROCESSED = " BATCH-RECORD-COUNT
+               DELIMITED BY SIZE INTO GCD-SUMMARY-RECORD.
+           WRITE GCD-SUMMARY-RECORD.
+
+           MOVE SPACES TO GCD-SUMMARY-RECORD.
+           STRING "TOTAL RECORDS REJECTED = " BATCH-REJECT-COUNT
+               DELIMITED BY SIZE INTO GCD-SUMMARY-RECORD.
+           WRITE GCD-SUMMARY-RECORD.
+
+           CLOSE GCD-SUMMARY-FILE.
+
+       READ-RESTART-CONTROL.
+           MOVE 0 TO RESTART-LAST-COUNT.
+           MOVE 0 TO RESTART-LAST-VALID.
+           MOVE 0 TO RESTART-LAST-REJECT.
+           OPEN INPUT GCD-RESTART-FILE.
+           IF RESTART-STATUS = "00"
+               READ GCD-RESTART-FILE INTO GCD-RESTART-RECORD
+                   NOT AT END
+                       MOVE GCD-RESTART-TOTAL-READ TO RESTART-LAST-COUNT
+                       MOVE GCD-RESTART-VALID-COUNT
+                           TO RESTART-LAST-VALID
+                       MOVE GCD-RESTART-REJECT-COUNT
+                           TO RESTART-LAST-REJECT
+               END-READ
+               CLOSE GCD-RESTART-FILE
+           END-IF.
+
+       SKIP-INPUT-RECORD.
+           READ GCD-INPUT-FILE INTO GCD-INPUT-RECORD
+               AT END
+                   SET BATCH-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO BATCH-SKIP-COUNT
+           END-READ.
+
+       WRITE-RESTART-CONTROL.
+           OPEN OUTPUT GCD-RESTART-FILE.
+           MOVE BATCH-TOTAL-READ TO GCD-RESTART-TOTAL-READ.
+           MOVE BATCH-RECORD-COUNT TO GCD-RESTART-VALID-COUNT.
+           MOVE BATCH-REJECT-COUNT TO GCD-RESTART-REJECT-COUNT.
+           WRITE GCD-RESTART-RECORD.
+           CLOSE GCD-RESTART-FILE.
+
+       PROCESS-BATCH-PAIR.
+           READ GCD-INPUT-FILE INTO GCD-INPUT-RECORD
+               AT END
+                   SET BATCH-EOF-YES TO TRUE
+               NOT AT END
+                   ADD 1 TO BATCH-TOTAL-READ
+                   PERFORM PARSE-INPUT-PAIR
+                   PERFORM VALIDATE-BATCH-PAIR
+                   IF BATCH-PAIR-VALID
+                       PERFORM CALCULATE-GCD
+                       PERFORM CALCULATE-LCM
+                       PERFORM WRITE-OUTPUT-LINE
+                       PERFORM WRITE-AUDIT-RECORD
+                       ADD 1 TO BATCH-RECORD-COUNT
+                   ELSE
+                       PERFORM WRITE-EXCEPTION-RECORD
+                       ADD 1 TO BATCH-REJECT-COUNT
+                   END-IF
+                   PERFORM WRITE-RESTART-CONTROL
+           END-READ.
+
+       PARSE-INPUT-PAIR.
+           UNSTRING GCD-INPUT-RECORD DELIMITED BY ","
+               INTO IN-NUM1-TEXT IN-NUM2-TEXT.
+
+       VALIDATE-BATCH-PAIR.
+           SET BATCH-PAIR-VALID TO TRUE.
+           MOVE SPACES TO BATCH-REJECT-REASON.
+
+           IF FUNCTION TEST-NUMVAL(IN-NUM1-TEXT) NOT = 0
+               SET BATCH-PAIR-INVALID TO TRUE
+               MOVE "NUM1 NOT NUMERIC" TO BATCH-REJECT-REASON
+           END-IF.
+
+           IF BATCH-PAIR-VALID
+               IF FUNCTION TEST-NUMVAL(IN-NUM2-TEXT) NOT = 0
+                   SET BATCH-PAIR-INVALID TO TRUE
+                   MOVE "NUM2 NOT NUMERIC" TO BATCH-REJECT-REASON
                END-IF
-               
-               DISPLAY "Do you want to calculate another GCD? (Y/N): "
-               ACCEPT ANOTHER-CALCULATION
-           END-PERFORM.
-           
-           DISPLAY " "
-           DISPLAY "Thank you for using GCD Calculator!"
-           STOP RUN.
+           END-IF.
+
+           IF BATCH-PAIR-VALID
+               COMPUTE IN-NUM1-SIGNED = FUNCTION NUMVAL(IN-NUM1-TEXT)
+               COMPUTE IN-NUM2-SIGNED = FUNCTION NUMVAL(IN-NUM2-TEXT)
+               IF IN-NUM1-SIGNED NOT GREATER THAN ZERO
+                   SET BATCH-PAIR-INVALID TO TRUE
+                   MOVE "NUM1 ZERO OR NEGATIVE" TO BATCH-REJECT-REASON
+               ELSE
+                   IF IN-NUM2-SIGNED NOT GREATER THAN ZERO
+                       SET BATCH-PAIR-INVALID TO TRUE
+                       MOVE "NUM2 ZERO OR NEGATIVE" TO
+                           BATCH-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF BATCH-PAIR-VALID
+               MOVE IN-NUM1-SIGNED TO NUM1
+               MOVE IN-NUM2-SIGNED TO NUM2
+               MOVE NUM1 TO NUM1-ORIGINAL
+               MOVE NUM2 TO NUM2-ORIGINAL
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE SPACES TO GCD-EXCEPTION-RECORD.
+           STRING "NUM1=" IN-NUM1-TEXT " NUM2=" IN-NUM2-TEXT
+               " REASON=" BATCH-REJECT-REASON
+               DELIMITED BY SIZE INTO GCD-EXCEPTION-RECORD.
+           WRITE GCD-EXCEPTION-RECORD.
+
+       WRITE-OUTPUT-LINE.
+           MOVE SPACES TO GCD-OUTPUT-RECORD.
+           STRING "NUM1=" NUM1-ORIGINAL " NUM2=" NUM2-ORIGINAL
+               " GCD=" RESULT-GCD " LCM=" RESULT-LCM
+               DELIMITED BY SIZE INTO GCD-OUTPUT-RECORD.
+           WRITE GCD-OUTPUT-RECORD.
 
        GET-INPUT.
            DISPLAY " "
@@ -79,3 +323,18 @@
            END-PERFORM.
            
            MOVE NUM1 TO RESULT-GCD.
+
+       CALCULATE-LCM.
+           COMPUTE LCM-PRODUCT = NUM1-ORIGINAL * NUM2-ORIGINAL.
+           COMPUTE RESULT-LCM = LCM-PRODUCT / RESULT-GCD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE "GCD" TO AUD-PROGRAM-ID.
+           MOVE SPACES TO AUD-INPUT-TEXT.
+           STRING "NUM1=" NUM1-ORIGINAL " NUM2=" NUM2-ORIGINAL
+               DELIMITED BY SIZE INTO AUD-INPUT-TEXT.
+           MOVE SPACES TO AUD-RESULT-TEXT.
+           STRING "GCD=" RESULT-GCD " LCM=" RESULT-LCM
+               DELIMITED BY SIZE INTO AUD-RESULT-TEXT.
+           WRITE AUDIT-RECORD.
