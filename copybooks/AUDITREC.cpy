@@ -0,0 +1,10 @@
+      *-----------------------------------------------------------*
+      * AUDITREC - shared run-audit record, written by both the  *
+      * QUADRATIC-ROOTS and GCD calculators so every interactive  *
+      * or batch run leaves a trace of its inputs and results.    *
+      *-----------------------------------------------------------*
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP          PIC X(26).
+           05  AUD-PROGRAM-ID         PIC X(15).
+           05  AUD-INPUT-TEXT         PIC X(60).
+           05  AUD-RESULT-TEXT        PIC X(60).
