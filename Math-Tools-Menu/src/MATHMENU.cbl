@@ -0,0 +1,47 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MATH-TOOLS-MENU.
+       AUTHOR. COBOL Developer.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE              PIC 9(1) VALUE 0.
+       01  WS-EXIT-SWITCH         PIC X(1) VALUE 'N'.
+           88  WS-EXIT-YES            VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-EXIT-YES
+               PERFORM DISPLAY-MENU
+               PERFORM PROCESS-CHOICE
+           END-PERFORM.
+
+           DISPLAY " ".
+           DISPLAY "Goodbye!".
+
+           STOP RUN.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "============ MATH TOOLS MENU ============".
+           DISPLAY "1. Quadratic Equation Solver".
+           DISPLAY "2. GCD / LCM Calculator".
+           DISPLAY "3. Exit".
+           DISPLAY " ".
+           DISPLAY "Enter your choice: " WITH NO ADVANCING.
+           ACCEPT WS-CHOICE.
+
+       PROCESS-CHOICE.
+           EVALUATE WS-CHOICE
+               WHEN 1
+                   CALL "QUADRATIC-ROOTS"
+               WHEN 2
+                   CALL "GCD"
+               WHEN 3
+                   SET WS-EXIT-YES TO TRUE
+               WHEN OTHER
+                   DISPLAY " "
+                   DISPLAY "Invalid choice. Please try again."
+           END-EVALUATE.
